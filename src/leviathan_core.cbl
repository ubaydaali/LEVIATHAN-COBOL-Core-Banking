@@ -16,6 +16,59 @@ FILE-CONTROL.
         ORGANIZATION IS LINE SEQUENTIAL.
     SELECT REPORT-FILE ASSIGN TO "data/output/settlement_report.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TRANS-LOG-FILE ASSIGN TO "data/work/trans_log.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS TL-TRANS-ID
+        FILE STATUS IS WS-LOG-FILE-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "data/work/checkpoint.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+    SELECT ACCOUNT-MASTER-FILE ASSIGN TO "data/master/account_master.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS AM-ACCOUNT-NUMBER
+        FILE STATUS IS WS-ACCT-FILE-STATUS.
+    *> Keyed by TRANS-ID (RANDOM, insert-only) instead of LINE SEQUENTIAL
+    *> so a restart's reprocessing window cannot re-append a duplicate row
+    *> for a record whose exception/SAR/reject entry already made it to
+    *> disk before the abend - same INVALID-KEY-skips-a-duplicate pattern
+    *> already used by TRANS-LOG-FILE.
+    SELECT EXCEPTION-FILE ASSIGN TO "data/output/account_exceptions.txt"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS EXC-TRANS-ID
+        FILE STATUS IS WS-EXCEPT-FILE-STATUS.
+    SELECT FX-RATE-FILE ASSIGN TO "data/master/fx_rate_table.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS FX-CURRENCY-CODE
+        FILE STATUS IS WS-FX-FILE-STATUS.
+    SELECT SAR-FILE ASSIGN TO "data/output/sar_feed.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS SAR-TRANS-ID
+        FILE STATUS IS WS-SAR-FILE-STATUS.
+    SELECT REJECT-FILE ASSIGN TO "data/output/reject_queue.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS REJ-TRANS-ID
+        FILE STATUS IS WS-REJECT-FILE-STATUS.
+    SELECT SORT-WORK-FILE ASSIGN TO "data/work/sortwork.dat".
+    SELECT SORTED-DETAIL-FILE ASSIGN TO "data/work/sorted_transactions.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT AML-PARM-FILE ASSIGN TO "data/master/aml_threshold.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AML-FILE-STATUS.
+    *> Keyed by run ID + TRANS-ID (not just TRANS-ID) because, unlike the
+    *> other feeds above, this file is never reset day to day - it is the
+    *> cumulative audit trail - so the same TRANS-ID can legitimately
+    *> recur across different runs.
+    SELECT AUDIT-LOG-FILE ASSIGN TO "data/output/audit_log.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS AUD-KEY
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
@@ -24,24 +77,300 @@ FD  TRANS-FILE.
     05 TRANS-ID            PIC X(10).
     05 TRANS-TYPE          PIC X(3).
     05 TRANS-AMOUNT        PIC 9(7)V99.
+    05 REVERSAL-OF-ID      PIC X(10).
+    05 ACCOUNT-NUMBER      PIC X(10).
+    05 CURRENCY-CODE       PIC X(3).
+    05 EFFECTIVE-DATE      PIC X(8).
+    05 BRANCH-CODE         PIC X(4).
+
+*> --- Control Record Overlay ---
+*> The upstream extract wraps the detail records with a leading "HDR"
+*> and trailing "TRL" control record carrying the record count and an
+*> amount hash, so a truncated transfer can be detected before the
+*> settlement totals are trusted. Detail TRANS-ID values never begin
+*> with HDR/TRL, so the same three bytes double as the discriminator.
+01  TRANS-CONTROL-RECORD REDEFINES TRANS-RECORD.
+    05 TCR-RECORD-TYPE     PIC X(3).
+    05 TCR-RECORD-COUNT    PIC 9(7).
+    05 TCR-AMOUNT-HASH     PIC 9(11)V99.
 
 FD  REPORT-FILE.
 01  REPORT-RECORD          PIC X(80).
 
+*> --- Same-day Transaction Log (keyed by TRANS-ID) ---
+*> Holds every CRD/DEB posted so far today so a REV can locate and
+*> back out the original amount.
+FD  TRANS-LOG-FILE.
+01  TRANS-LOG-RECORD.
+    05 TL-TRANS-ID         PIC X(10).
+    05 TL-TRANS-TYPE       PIC X(3).
+    05 TL-TRANS-AMOUNT     PIC 9(7)V99.
+    05 TL-BRANCH-CODE      PIC X(4).
+    05 TL-CURRENCY-CODE    PIC X(3).
+    05 TL-NATIVE-AMOUNT    PIC 9(7)V99.
+
+*> --- Checkpoint File ---
+*> Written every WS-CHECKPOINT-INTERVAL records so an abended overnight
+*> run can be restarted instead of reprocessed from record 1.
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05 CKPT-TOTAL-PROCESSED     PIC 9(7).
+    05 CKPT-TOTAL-CREDITS       PIC S9(11)V99.
+    05 CKPT-TOTAL-DEBITS        PIC S9(11)V99.
+    05 CKPT-SUSPICIOUS-COUNT    PIC 9(5).
+    05 CKPT-LAST-TRANS-ID       PIC X(10).
+    05 CKPT-AMOUNT-HASH         PIC S9(11)V99.
+    05 CKPT-CURRENT-BRANCH      PIC X(4).
+    05 CKPT-BRANCH-CREDITS      PIC S9(11)V99.
+    05 CKPT-BRANCH-DEBITS       PIC S9(11)V99.
+    05 CKPT-BRANCH-SUSP-COUNT   PIC 9(5).
+    05 CKPT-ACCOUNT-EXCEPT-COUNT PIC 9(5).
+    05 CKPT-REJECT-COUNT        PIC 9(5).
+    05 CKPT-FUTURE-DATED-COUNT  PIC 9(5).
+    05 CKPT-CURRENCY-COUNT      PIC 9(3).
+    05 CKPT-CURRENCY-TABLE.
+        10 CKPT-CURR-ENTRY OCCURS 20 TIMES.
+            15 CKPT-CURR-CODE       PIC X(3).
+            15 CKPT-CURR-COUNT      PIC 9(7).
+            15 CKPT-CURR-ORIG-TOTAL PIC S9(11)V99.
+            15 CKPT-CURR-BASE-TOTAL PIC S9(11)V99.
+    05 CKPT-AGING-COUNT         PIC 9(3).
+    05 CKPT-AGING-TABLE.
+        10 CKPT-AGE-ENTRY OCCURS 40 TIMES.
+            15 CKPT-AGE-DATE        PIC X(8).
+            15 CKPT-AGE-COUNT       PIC 9(7).
+            15 CKPT-AGE-AMOUNT      PIC S9(11)V99.
+    05 CKPT-COMPLETED-BRANCH-COUNT PIC 9(3).
+    05 CKPT-COMPLETED-BRANCH-TABLE.
+        10 CKPT-CBR-ENTRY OCCURS 60 TIMES.
+            15 CKPT-CBR-BRANCH-CODE PIC X(4).
+            15 CKPT-CBR-CREDITS     PIC S9(11)V99.
+            15 CKPT-CBR-DEBITS      PIC S9(11)V99.
+            15 CKPT-CBR-SUSP-COUNT  PIC 9(5).
+
+*> --- Account Master (keyed by account number, random read) ---
+*> Every transaction is looked up here before its amount is folded
+*> into the settlement totals; unknown or closed accounts are routed
+*> to EXCEPTION-FILE instead.
+FD  ACCOUNT-MASTER-FILE.
+01  ACCOUNT-MASTER-RECORD.
+    05 AM-ACCOUNT-NUMBER        PIC X(10).
+    05 AM-STATUS                PIC X(1).
+        88 AM-STATUS-OPEN       VALUE 'O'.
+        88 AM-STATUS-CLOSED     VALUE 'C'.
+    05 AM-CURRENT-BALANCE       PIC S9(11)V99.
+
+FD  EXCEPTION-FILE.
+01  EXCEPTION-RECORD.
+    05 EXC-TRANS-ID             PIC X(10).
+    05 EXC-DETAIL               PIC X(70).
+
+*> --- Daily FX Rate Table (keyed by currency code, random read) ---
+*> Supplies the multiplier that converts a foreign-currency TRANS-AMOUNT
+*> into base currency before it is folded into the settlement totals.
+FD  FX-RATE-FILE.
+01  FX-RATE-RECORD.
+    05 FX-CURRENCY-CODE         PIC X(3).
+    05 FX-RATE-TO-BASE          PIC 9(3)V9(6).
+
+*> --- Suspicious Activity Report Feed ---
+*> Structured, fixed-layout feed for the AML case system, kept
+*> independent of the narrative settlement report.
+FD  SAR-FILE.
+01  SAR-RECORD.
+    05 SAR-TRANS-ID              PIC X(10).
+    05 SAR-TRANS-TYPE            PIC X(3).
+    05 SAR-TRANS-AMOUNT          PIC 9(9)V99.
+    05 SAR-TIMESTAMP             PIC X(21).
+    05 SAR-THRESHOLD-BREACHED    PIC 9(9)V99.
+    05 SAR-RUNNING-SUSPICIOUS-COUNT PIC 9(5).
+
+*> --- Reject Queue ---
+*> Same field layout as TRANS-RECORD so operations can correct and
+*> resubmit a rejected record into the next day's TRANS-FILE unchanged.
+FD  REJECT-FILE.
+01  REJECT-RECORD.
+    05 REJ-TRANS-ID              PIC X(10).
+    05 REJ-TRANS-TYPE            PIC X(3).
+    05 REJ-TRANS-AMOUNT          PIC 9(7)V99.
+    05 REJ-REVERSAL-OF-ID        PIC X(10).
+    05 REJ-ACCOUNT-NUMBER        PIC X(10).
+    05 REJ-CURRENCY-CODE         PIC X(3).
+    05 REJ-EFFECTIVE-DATE        PIC X(8).
+    05 REJ-BRANCH-CODE           PIC X(4).
+
+*> --- Branch Sort Work Area ---
+*> Detail records are re-sequenced by BRANCH-CODE ahead of the main
+*> processing loop so the loop can drive branch-level control breaks.
+SD  SORT-WORK-FILE.
+01  SD-DETAIL-RECORD.
+    05 SD-TRANS-ID               PIC X(10).
+    05 SD-TRANS-TYPE             PIC X(3).
+    05 SD-TRANS-AMOUNT           PIC 9(7)V99.
+    05 SD-REVERSAL-OF-ID         PIC X(10).
+    05 SD-ACCOUNT-NUMBER         PIC X(10).
+    05 SD-CURRENCY-CODE          PIC X(3).
+    05 SD-EFFECTIVE-DATE         PIC X(8).
+    05 SD-BRANCH-CODE            PIC X(4).
+
+FD  SORTED-DETAIL-FILE.
+01  SORTED-DETAIL-RECORD.
+    05 SRT-TRANS-ID               PIC X(10).
+    05 SRT-TRANS-TYPE             PIC X(3).
+    05 SRT-TRANS-AMOUNT           PIC 9(7)V99.
+    05 SRT-REVERSAL-OF-ID         PIC X(10).
+    05 SRT-ACCOUNT-NUMBER         PIC X(10).
+    05 SRT-CURRENCY-CODE          PIC X(3).
+    05 SRT-EFFECTIVE-DATE         PIC X(8).
+    05 SRT-BRANCH-CODE            PIC X(4).
+
+*> --- AML Threshold Parameter File ---
+*> A single figure supplied by compliance, read once at startup, so
+*> the cutoff can be tightened or loosened without a code change.
+FD  AML-PARM-FILE.
+01  AML-PARM-RECORD               PIC 9(9)V99.
+
+*> --- Audit Log ---
+*> Append-only record of every AML threshold decision (flagged or
+*> not), so the rule applied to a given transaction can be proven
+*> after the fact.
+FD  AUDIT-LOG-FILE.
+01  AUDIT-LOG-RECORD.
+    05 AUD-KEY.
+        10 AUD-RUN-ID              PIC X(14).
+        10 AUD-TRANS-ID            PIC X(10).
+    05 AUD-RUN-DATE                PIC X(8).
+    05 AUD-TRANS-AMOUNT            PIC 9(9)V99.
+    05 AUD-THRESHOLD-USED          PIC 9(9)V99.
+    05 AUD-FLAGGED                 PIC X(1).
+
 WORKING-STORAGE SECTION.
 *> --- End of File Flags ---
 01  WS-EOF                 PIC A(1) VALUE 'N'.
+01  WS-LOG-FILE-STATUS     PIC X(2).
+
+*> --- Checkpoint / Restart Controls ---
+01  WS-CKPT-FILE-STATUS    PIC X(2).
+01  WS-CKPT-EOF            PIC A(1) VALUE 'N'.
+01  WS-RESTART-MODE        PIC A(1) VALUE 'N'.
+01  WS-CHECKPOINT-INTERVAL PIC 9(5) COMP-3 VALUE 5000.
+01  WS-RECORDS-TO-SKIP     PIC 9(7) COMP-3 VALUE 0.
+01  WS-FMT-RECORDS-SKIPPED PIC Z,ZZZ,ZZ9.
+01  WS-CKPT-LAST-TRANS-ID  PIC X(10) VALUE SPACES.
+01  WS-LAST-SKIPPED-TRANS-ID PIC X(10) VALUE SPACES.
+01  WS-CKPT-FILENAME       PIC X(24) VALUE "data/work/checkpoint.dat".
 
 *> --- Internal Accumulators (Using COMP-3 for Exact Financial Math) ---
 01  WS-TOTAL-PROCESSED     PIC 9(7) COMP-3 VALUE 0.
 01  WS-TOTAL-CREDITS       PIC S9(11)V99 COMP-3 VALUE 0.
 01  WS-TOTAL-DEBITS        PIC S9(11)V99 COMP-3 VALUE 0.
 01  WS-SUSPICIOUS-COUNT    PIC 9(5) COMP-3 VALUE 0.
+01  WS-RUNNING-AMOUNT-HASH PIC S9(11)V99 COMP-3 VALUE 0.
+
+*> --- Batch Control-Total Balancing ---
+01  WS-CTL-HEADER-COUNT    PIC 9(7) VALUE 0.
+01  WS-CTL-HEADER-HASH     PIC 9(11)V99 VALUE 0.
+01  WS-CTL-TRAILER-COUNT   PIC 9(7) VALUE 0.
+01  WS-CTL-TRAILER-HASH    PIC 9(11)V99 VALUE 0.
+01  WS-OUT-OF-BALANCE      PIC A(1) VALUE 'N'.
+
+*> --- Account Master Validation ---
+01  WS-ACCT-FILE-STATUS      PIC X(2).
+01  WS-ACCOUNT-VALID         PIC A(1) VALUE 'Y'.
+01  WS-ACCOUNT-REJECT-REASON PIC X(20).
+01  WS-ACCOUNT-EXCEPT-COUNT  PIC 9(5) COMP-3 VALUE 0.
+01  WS-FMT-ACCT-EXCEPTIONS   PIC ZZZ,ZZ9.
+01  WS-EXCEPT-FILE-STATUS    PIC X(2).
+
+*> --- AML Parameter File ---
+01  WS-AML-FILE-STATUS       PIC X(2).
+
+*> --- Multi-Currency Conversion ---
+01  WS-FX-FILE-STATUS        PIC X(2).
+01  WS-BASE-CURRENCY-CODE    PIC X(3) VALUE "USD".
+01  WS-BASE-AMOUNT           PIC S9(11)V99 COMP-3 VALUE 0.
+01  WS-FMT-BASE-AMOUNT       PIC Z(10)9.99.
+01  WS-CURRENCY-COUNT        PIC 9(3) COMP-3 VALUE 0.
+01  WS-CURRENCY-TABLE.
+    05 WS-CURRENCY-ENTRY OCCURS 20 TIMES
+        DEPENDING ON WS-CURRENCY-COUNT
+        INDEXED BY WS-CURR-IDX.
+        10 WS-CURR-CODE        PIC X(3).
+        10 WS-CURR-COUNT       PIC 9(7) COMP-3.
+        10 WS-CURR-ORIG-TOTAL  PIC S9(11)V99 COMP-3.
+        10 WS-CURR-BASE-TOTAL  PIC S9(11)V99 COMP-3.
+01  WS-FMT-CURR-COUNT        PIC Z,ZZZ,ZZ9.
+01  WS-FMT-CURR-ORIG         PIC $$$,$$$,$$$,$$9.99.
+01  WS-FMT-CURR-BASE         PIC $$$,$$$,$$$,$$9.99.
+01  WS-CKPT-CURR-SUB         PIC 9(3) COMP-3 VALUE 0.
+01  WS-CKPT-AGE-SUB          PIC 9(3) COMP-3 VALUE 0.
+01  WS-SAR-FILE-STATUS       PIC X(2).
+01  WS-REJECT-FILE-STATUS    PIC X(2).
+01  WS-AUDIT-FILE-STATUS     PIC X(2).
+01  CURRENCY-DETAIL-LINE.
+    05 FILLER                PIC X(10) VALUE "[CURRENCY]".
+    05 CDL-MSG                PIC X(70).
+
+*> --- Reject Queue Controls ---
+01  WS-REJECT-COUNT          PIC 9(5) COMP-3 VALUE 0.
+01  WS-FMT-REJECT-COUNT      PIC ZZZ,ZZ9.
+
+*> --- Effective-Date Validation & Aging Report ---
+01  WS-RUN-DATE               PIC X(8).
+01  WS-DATE-VALID             PIC A(1) VALUE 'Y'.
+01  WS-FUTURE-DATED-COUNT     PIC 9(5) COMP-3 VALUE 0.
+01  WS-FMT-FUTURE-DATED-COUNT PIC ZZZ,ZZ9.
+01  WS-AGING-COUNT            PIC 9(3) COMP-3 VALUE 0.
+01  WS-AGING-TABLE.
+    05 WS-AGING-ENTRY OCCURS 40 TIMES
+        DEPENDING ON WS-AGING-COUNT
+        INDEXED BY WS-AGING-IDX.
+        10 WS-AGE-DATE          PIC X(8).
+        10 WS-AGE-COUNT         PIC 9(7) COMP-3.
+        10 WS-AGE-AMOUNT        PIC S9(11)V99 COMP-3.
+01  WS-FMT-AGE-COUNT          PIC Z,ZZZ,ZZ9.
+01  WS-FMT-AGE-AMOUNT         PIC $$$,$$$,$$$,$$9.99.
+01  AGING-DETAIL-LINE.
+    05 FILLER                 PIC X(14) VALUE " [AGING]     ".
+    05 ADL-MSG                 PIC X(66).
+
+*> --- AML Threshold Parameter & Audit Log ---
+01  WS-AML-THRESHOLD           PIC 9(9)V99 COMP-3 VALUE 50000.00.
+01  WS-RUN-ID                  PIC X(14).
+01  WS-AML-FLAGGED             PIC A(1) VALUE 'N'.
+
+*> --- Branch Control Break ---
+01  WS-CURRENT-BRANCH          PIC X(4) VALUE SPACES.
+01  WS-FIRST-BRANCH-REC        PIC A(1) VALUE 'Y'.
+01  WS-BRANCH-CREDITS          PIC S9(11)V99 COMP-3 VALUE 0.
+01  WS-BRANCH-DEBITS           PIC S9(11)V99 COMP-3 VALUE 0.
+01  WS-BRANCH-SUSPICIOUS-COUNT PIC 9(5) COMP-3 VALUE 0.
+01  WS-FMT-BRANCH-CREDITS      PIC $$$,$$$,$$$,$$9.99.
+01  WS-FMT-BRANCH-DEBITS       PIC $$$,$$$,$$$,$$9.99.
+01  WS-FMT-BRANCH-SUSP-COUNT   PIC ZZZ,ZZ9.
+
+*> --- Completed-Branch Subtotal History ---
+*> A branch's subtotal block is only ever written once, at the control
+*> break that closes it out; on a restart the branches that closed out
+*> before the last checkpoint would otherwise never appear on the new
+*> (truncated) REPORT-FILE, so every closed-out block is archived here
+*> and replayed onto the new report before the resumed run's own
+*> control breaks pick up where the checkpointed one left off.
+01  WS-COMPLETED-BRANCH-COUNT  PIC 9(3) COMP-3 VALUE 0.
+01  WS-COMPLETED-BRANCH-TABLE.
+    05 WS-CBR-ENTRY OCCURS 60 TIMES
+        DEPENDING ON WS-COMPLETED-BRANCH-COUNT
+        INDEXED BY WS-CBR-IDX.
+        10 WS-CBR-BRANCH-CODE  PIC X(4).
+        10 WS-CBR-CREDITS      PIC S9(11)V99 COMP-3.
+        10 WS-CBR-DEBITS       PIC S9(11)V99 COMP-3.
+        10 WS-CBR-SUSP-COUNT   PIC 9(5) COMP-3.
+01  WS-CKPT-CBR-SUB            PIC 9(3) COMP-3 VALUE 0.
 
 *> --- Formatted Output Variables (For the Final Report) ---
 01  WS-FMT-CREDITS         PIC $$$,$$$,$$$,$$9.99.
 01  WS-FMT-DEBITS          PIC $$$,$$$,$$$,$$9.99.
-01  WS-FMT-COUNT           PIC ZZZ,ZZ9.
+01  WS-FMT-COUNT           PIC Z,ZZZ,ZZ9.
 
 *> --- Report Headers & Footers ---
 01  HEADER-1               PIC X(80) VALUE "========================================================================".
@@ -57,19 +386,102 @@ PROCEDURE DIVISION.
     OPEN INPUT TRANS-FILE
     OPEN OUTPUT REPORT-FILE
 
+    *> Restart mode has to be known before the pre-abend feeds below are
+    *> opened, since a restart must append to them instead of truncating
+    *> the partial run's data that has not been reprocessed yet.
+    PERFORM 0100-CHECK-FOR-RESTART
+
+    IF WS-RESTART-MODE = 'Y'
+        *> Indexed RANDOM access, not EXTEND (indexed files have no
+        *> EXTEND open mode); each of these is keyed by TRANS-ID, so a
+        *> record already written by the crashed run before this
+        *> checkpoint is silently skipped as a duplicate key when the
+        *> reprocessing window reaches it again, instead of duplicating
+        *> the row.
+        OPEN I-O TRANS-LOG-FILE
+        OPEN I-O EXCEPTION-FILE
+        OPEN I-O SAR-FILE
+        OPEN I-O REJECT-FILE
+    ELSE
+        OPEN OUTPUT TRANS-LOG-FILE
+        CLOSE TRANS-LOG-FILE
+        OPEN I-O TRANS-LOG-FILE
+        OPEN OUTPUT EXCEPTION-FILE
+        CLOSE EXCEPTION-FILE
+        OPEN I-O EXCEPTION-FILE
+        OPEN OUTPUT SAR-FILE
+        CLOSE SAR-FILE
+        OPEN I-O SAR-FILE
+        OPEN OUTPUT REJECT-FILE
+        CLOSE REJECT-FILE
+        OPEN I-O REJECT-FILE
+    END-IF
+
+    OPEN INPUT ACCOUNT-MASTER-FILE
+    OPEN INPUT FX-RATE-FILE
+
+    *> AUDIT-LOG-FILE is never reset day to day (it is the cumulative
+    *> audit trail, unlike the feeds above), so it is opened I-O whether
+    *> or not today's run is a checkpoint restart; the very first run
+    *> ever finds no file to open (FILE STATUS "35") and creates it.
+    OPEN I-O AUDIT-LOG-FILE
+    IF WS-AUDIT-FILE-STATUS = "35"
+        OPEN OUTPUT AUDIT-LOG-FILE
+        CLOSE AUDIT-LOG-FILE
+        OPEN I-O AUDIT-LOG-FILE
+    END-IF
+
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+    MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-ID
+
+    PERFORM 0175-READ-AML-THRESHOLD
+    PERFORM 0200-READ-CONTROL-HEADER
+    PERFORM 0250-SORT-DETAIL-BY-BRANCH
+    CLOSE TRANS-FILE
+    OPEN INPUT SORTED-DETAIL-FILE
+    MOVE 'N' TO WS-EOF
+
+    IF WS-RESTART-MODE = 'Y'
+        PERFORM 0150-SKIP-PROCESSED-RECORDS
+        OPEN EXTEND CHECKPOINT-FILE
+    ELSE
+        OPEN OUTPUT CHECKPOINT-FILE
+    END-IF
+
     *> Write report headers
     WRITE REPORT-RECORD FROM HEADER-1
     WRITE REPORT-RECORD FROM HEADER-2
     WRITE REPORT-RECORD FROM HEADER-3
     WRITE REPORT-RECORD FROM " "
 
+    IF WS-RESTART-MODE = 'Y'
+        MOVE WS-RECORDS-TO-SKIP TO WS-FMT-RECORDS-SKIPPED
+        STRING "    [RESTART] RESUMING AFTER " WS-FMT-RECORDS-SKIPPED
+            " PREVIOUSLY CHECKPOINTED RECORDS"
+            DELIMITED BY SIZE INTO DET-MSG
+        WRITE REPORT-RECORD FROM DETAIL-LINE
+        IF WS-RECORDS-TO-SKIP > 0
+            AND WS-LAST-SKIPPED-TRANS-ID NOT = WS-CKPT-LAST-TRANS-ID
+            STRING "    [WARNING] LAST SKIPPED " WS-LAST-SKIPPED-TRANS-ID
+                " NE CHECKPOINT " WS-CKPT-LAST-TRANS-ID
+                DELIMITED BY SIZE INTO DET-MSG
+            WRITE REPORT-RECORD FROM DETAIL-LINE
+        END-IF
+        PERFORM 0140-REPLAY-COMPLETED-BRANCHES
+    END-IF
+
     *> Begin Read Loop
     PERFORM 1000-PROCESS-RECORDS UNTIL WS-EOF = 'Y'
 
+    PERFORM 1900-VALIDATE-CONTROL-TOTALS
+
     *> Formatting the final accumulated data
     MOVE WS-TOTAL-CREDITS TO WS-FMT-CREDITS
     MOVE WS-TOTAL-DEBITS  TO WS-FMT-DEBITS
     MOVE WS-TOTAL-PROCESSED TO WS-FMT-COUNT
+    MOVE WS-ACCOUNT-EXCEPT-COUNT TO WS-FMT-ACCT-EXCEPTIONS
+    MOVE WS-REJECT-COUNT TO WS-FMT-REJECT-COUNT
+    MOVE WS-FUTURE-DATED-COUNT TO WS-FMT-FUTURE-DATED-COUNT
 
     *> Write the final summary
     WRITE REPORT-RECORD FROM " "
@@ -80,44 +492,767 @@ PROCEDURE DIVISION.
            INTO REPORT-RECORD
     WRITE REPORT-RECORD
 
-    STRING "    -> TOTAL CREDITS (INFLOW)       : " WS-FMT-CREDITS DELIMITED BY SIZE 
+    STRING "    -> TOTAL CREDITS (INFLOW, BASE) : " WS-FMT-CREDITS DELIMITED BY SIZE
            INTO REPORT-RECORD
     WRITE REPORT-RECORD
 
-    STRING "    -> TOTAL DEBITS (OUTFLOW)       : " WS-FMT-DEBITS DELIMITED BY SIZE 
+    STRING "    -> TOTAL DEBITS (OUTFLOW, BASE) : " WS-FMT-DEBITS DELIMITED BY SIZE
            INTO REPORT-RECORD
     WRITE REPORT-RECORD
 
+    STRING "    -> ACCOUNT MASTER EXCEPTIONS    : " WS-FMT-ACCT-EXCEPTIONS
+           DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD
+
+    STRING "    -> REJECTED (INVALID TYPE)      : " WS-FMT-REJECT-COUNT
+           DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD
+
+    STRING "    -> REJECTED (FUTURE-DATED)      : " WS-FMT-FUTURE-DATED-COUNT
+           DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD
+
+    PERFORM 1950-WRITE-CURRENCY-BREAKDOWN
+    PERFORM 1970-WRITE-AGING-REPORT
+
     WRITE REPORT-RECORD FROM HEADER-1
 
     *> Close files and terminate the program
-    CLOSE TRANS-FILE
+    CLOSE SORTED-DETAIL-FILE
     CLOSE REPORT-FILE
+    CLOSE TRANS-LOG-FILE
+    CLOSE CHECKPOINT-FILE
+
+    *> A clean completion means there is nothing left to resume; remove
+    *> the checkpoint file so tomorrow's run is not mistaken for a
+    *> restart of today's.
+    CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME
+    END-CALL
+
+    CLOSE ACCOUNT-MASTER-FILE
+    CLOSE EXCEPTION-FILE
+    CLOSE FX-RATE-FILE
+    CLOSE SAR-FILE
+    CLOSE REJECT-FILE
+    CLOSE AUDIT-LOG-FILE
     STOP RUN.
 
-1000-PROCESS-RECORDS.
+0175-READ-AML-THRESHOLD.
+    *> Compliance maintains the cutoff in this parameter file so it can
+    *> be tightened or loosened without a code change; fall back to the
+    *> long-standing $50,000 figure if the file is missing or empty.
+    OPEN INPUT AML-PARM-FILE
+    IF WS-AML-FILE-STATUS = "00"
+        READ AML-PARM-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE AML-PARM-RECORD TO WS-AML-THRESHOLD
+        END-READ
+    END-IF
+    CLOSE AML-PARM-FILE.
+
+0200-READ-CONTROL-HEADER.
+    *> The leading control record on TRANS-FILE carries the record
+    *> count and amount hash the upstream extract computed, so a
+    *> truncated feed can be caught before the report is trusted.
     READ TRANS-FILE
+        AT END
+            CONTINUE
+        NOT AT END
+            MOVE TCR-RECORD-COUNT TO WS-CTL-HEADER-COUNT
+            MOVE TCR-AMOUNT-HASH  TO WS-CTL-HEADER-HASH
+    END-READ.
+
+0250-SORT-DETAIL-BY-BRANCH.
+    *> Re-sequence the detail records by BRANCH-CODE ahead of the main
+    *> loop so branch subtotals can be produced with a simple control
+    *> break instead of a manual re-derivation against the raw file.
+    *> SD-TRANS-ID breaks ties within a branch so a restart's re-sort
+    *> lands the detail records in the same order every time; COBOL's
+    *> SORT gives no stability guarantee among equal-key records.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SD-BRANCH-CODE
+        ON ASCENDING KEY SD-TRANS-ID
+        INPUT PROCEDURE IS 0260-RELEASE-DETAIL-RECORDS
+        GIVING SORTED-DETAIL-FILE.
+
+0260-RELEASE-DETAIL-RECORDS.
+    *> Feed every detail record (excluding the trailing control record,
+    *> whose totals are captured here) to the sort.
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ TRANS-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                IF TCR-RECORD-TYPE = "TRL"
+                    MOVE TCR-RECORD-COUNT TO WS-CTL-TRAILER-COUNT
+                    MOVE TCR-AMOUNT-HASH  TO WS-CTL-TRAILER-HASH
+                    MOVE 'Y' TO WS-EOF
+                ELSE
+                    MOVE TRANS-ID       TO SD-TRANS-ID
+                    MOVE TRANS-TYPE     TO SD-TRANS-TYPE
+                    MOVE TRANS-AMOUNT   TO SD-TRANS-AMOUNT
+                    MOVE REVERSAL-OF-ID TO SD-REVERSAL-OF-ID
+                    MOVE ACCOUNT-NUMBER TO SD-ACCOUNT-NUMBER
+                    MOVE CURRENCY-CODE  TO SD-CURRENCY-CODE
+                    MOVE EFFECTIVE-DATE TO SD-EFFECTIVE-DATE
+                    MOVE BRANCH-CODE    TO SD-BRANCH-CODE
+                    RELEASE SD-DETAIL-RECORD
+                END-IF
+        END-READ
+    END-PERFORM.
+
+0100-CHECK-FOR-RESTART.
+    *> A readable checkpoint file means a prior run left off partway
+    *> through the file; rebuild totals from it instead of from zero.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-FILE-STATUS = "00"
+        MOVE 'Y' TO WS-RESTART-MODE
+        PERFORM UNTIL WS-CKPT-EOF = 'Y'
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE 'Y' TO WS-CKPT-EOF
+                NOT AT END
+                    MOVE CKPT-TOTAL-PROCESSED  TO WS-TOTAL-PROCESSED
+                    MOVE CKPT-TOTAL-CREDITS    TO WS-TOTAL-CREDITS
+                    MOVE CKPT-TOTAL-DEBITS     TO WS-TOTAL-DEBITS
+                    MOVE CKPT-SUSPICIOUS-COUNT TO WS-SUSPICIOUS-COUNT
+                    MOVE CKPT-LAST-TRANS-ID    TO WS-CKPT-LAST-TRANS-ID
+                    MOVE CKPT-AMOUNT-HASH      TO WS-RUNNING-AMOUNT-HASH
+                    MOVE CKPT-CURRENT-BRANCH   TO WS-CURRENT-BRANCH
+                    MOVE CKPT-BRANCH-CREDITS   TO WS-BRANCH-CREDITS
+                    MOVE CKPT-BRANCH-DEBITS    TO WS-BRANCH-DEBITS
+                    MOVE CKPT-BRANCH-SUSP-COUNT TO WS-BRANCH-SUSPICIOUS-COUNT
+                    MOVE CKPT-ACCOUNT-EXCEPT-COUNT TO WS-ACCOUNT-EXCEPT-COUNT
+                    MOVE CKPT-REJECT-COUNT      TO WS-REJECT-COUNT
+                    MOVE CKPT-FUTURE-DATED-COUNT TO WS-FUTURE-DATED-COUNT
+                    MOVE CKPT-CURRENCY-COUNT TO WS-CURRENCY-COUNT
+                    PERFORM 0110-RESTORE-CURRENCY-TABLE
+                    MOVE CKPT-AGING-COUNT TO WS-AGING-COUNT
+                    PERFORM 0120-RESTORE-AGING-TABLE
+                    MOVE CKPT-COMPLETED-BRANCH-COUNT TO WS-COMPLETED-BRANCH-COUNT
+                    PERFORM 0130-RESTORE-COMPLETED-BRANCH-TABLE
+                    MOVE 'N' TO WS-FIRST-BRANCH-REC
+            END-READ
+        END-PERFORM
+        MOVE WS-TOTAL-PROCESSED TO WS-RECORDS-TO-SKIP
+    END-IF
+    CLOSE CHECKPOINT-FILE.
+
+0110-RESTORE-CURRENCY-TABLE.
+    *> Rebuild WS-CURRENCY-TABLE (OCCURS ... DEPENDING ON WS-CURRENCY-COUNT,
+    *> already set by the caller) from the fixed-size CKPT-CURRENCY-TABLE
+    *> mirror this record carries.
+    IF WS-CURRENCY-COUNT > 0
+        SET WS-CURR-IDX TO 1
+        SET WS-CKPT-CURR-SUB TO 1
+        PERFORM WS-CURRENCY-COUNT TIMES
+            MOVE CKPT-CURR-CODE(WS-CKPT-CURR-SUB)
+                TO WS-CURR-CODE(WS-CURR-IDX)
+            MOVE CKPT-CURR-COUNT(WS-CKPT-CURR-SUB)
+                TO WS-CURR-COUNT(WS-CURR-IDX)
+            MOVE CKPT-CURR-ORIG-TOTAL(WS-CKPT-CURR-SUB)
+                TO WS-CURR-ORIG-TOTAL(WS-CURR-IDX)
+            MOVE CKPT-CURR-BASE-TOTAL(WS-CKPT-CURR-SUB)
+                TO WS-CURR-BASE-TOTAL(WS-CURR-IDX)
+            SET WS-CURR-IDX UP BY 1
+            SET WS-CKPT-CURR-SUB UP BY 1
+        END-PERFORM
+    END-IF.
+
+0120-RESTORE-AGING-TABLE.
+    *> Rebuild WS-AGING-TABLE (OCCURS ... DEPENDING ON WS-AGING-COUNT,
+    *> already set by the caller) from the fixed-size CKPT-AGING-TABLE
+    *> mirror this record carries.
+    IF WS-AGING-COUNT > 0
+        SET WS-AGING-IDX TO 1
+        SET WS-CKPT-AGE-SUB TO 1
+        PERFORM WS-AGING-COUNT TIMES
+            MOVE CKPT-AGE-DATE(WS-CKPT-AGE-SUB)
+                TO WS-AGE-DATE(WS-AGING-IDX)
+            MOVE CKPT-AGE-COUNT(WS-CKPT-AGE-SUB)
+                TO WS-AGE-COUNT(WS-AGING-IDX)
+            MOVE CKPT-AGE-AMOUNT(WS-CKPT-AGE-SUB)
+                TO WS-AGE-AMOUNT(WS-AGING-IDX)
+            SET WS-AGING-IDX UP BY 1
+            SET WS-CKPT-AGE-SUB UP BY 1
+        END-PERFORM
+    END-IF.
+
+0130-RESTORE-COMPLETED-BRANCH-TABLE.
+    *> Rebuild WS-COMPLETED-BRANCH-TABLE (OCCURS ... DEPENDING ON
+    *> WS-COMPLETED-BRANCH-COUNT, already set by the caller) from the
+    *> fixed-size CKPT-COMPLETED-BRANCH-TABLE mirror this record carries.
+    IF WS-COMPLETED-BRANCH-COUNT > 0
+        SET WS-CBR-IDX TO 1
+        SET WS-CKPT-CBR-SUB TO 1
+        PERFORM WS-COMPLETED-BRANCH-COUNT TIMES
+            MOVE CKPT-CBR-BRANCH-CODE(WS-CKPT-CBR-SUB)
+                TO WS-CBR-BRANCH-CODE(WS-CBR-IDX)
+            MOVE CKPT-CBR-CREDITS(WS-CKPT-CBR-SUB)
+                TO WS-CBR-CREDITS(WS-CBR-IDX)
+            MOVE CKPT-CBR-DEBITS(WS-CKPT-CBR-SUB)
+                TO WS-CBR-DEBITS(WS-CBR-IDX)
+            MOVE CKPT-CBR-SUSP-COUNT(WS-CKPT-CBR-SUB)
+                TO WS-CBR-SUSP-COUNT(WS-CBR-IDX)
+            SET WS-CBR-IDX UP BY 1
+            SET WS-CKPT-CBR-SUB UP BY 1
+        END-PERFORM
+    END-IF.
+
+0140-REPLAY-COMPLETED-BRANCHES.
+    *> REPORT-FILE was reopened OUTPUT (truncated) for this restart, so
+    *> every branch that had already been closed out and reset before
+    *> the last checkpoint - restored into WS-COMPLETED-BRANCH-TABLE by
+    *> 0130-RESTORE-COMPLETED-BRANCH-TABLE above - would otherwise never
+    *> get a subtotal block on the new report. WS-CURRENT-BRANCH and the
+    *> WS-BRANCH-* accumulators are NOT touched here: they already carry
+    *> the restored in-flight branch's partial totals, which the main
+    *> loop still needs to keep accumulating into.
+    IF WS-COMPLETED-BRANCH-COUNT > 0
+        SET WS-CBR-IDX TO 1
+        PERFORM WS-COMPLETED-BRANCH-COUNT TIMES
+            PERFORM 0145-REPLAY-ONE-BRANCH
+            SET WS-CBR-IDX UP BY 1
+        END-PERFORM
+    END-IF.
+
+0145-REPLAY-ONE-BRANCH.
+    WRITE REPORT-RECORD FROM " "
+    STRING "  [BRANCH " WS-CBR-BRANCH-CODE(WS-CBR-IDX) "] SUBTOTALS:"
+        DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD
+    MOVE WS-CBR-CREDITS(WS-CBR-IDX) TO WS-FMT-BRANCH-CREDITS
+    STRING "    -> CREDITS (BASE)   : " WS-FMT-BRANCH-CREDITS
+        DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD
+    MOVE WS-CBR-DEBITS(WS-CBR-IDX) TO WS-FMT-BRANCH-DEBITS
+    STRING "    -> DEBITS (BASE)    : " WS-FMT-BRANCH-DEBITS
+        DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD
+    MOVE WS-CBR-SUSP-COUNT(WS-CBR-IDX) TO WS-FMT-BRANCH-SUSP-COUNT
+    STRING "    -> SUSPICIOUS COUNT : " WS-FMT-BRANCH-SUSP-COUNT
+        DELIMITED BY SIZE INTO REPORT-RECORD
+    WRITE REPORT-RECORD.
+
+0150-SKIP-PROCESSED-RECORDS.
+    *> Fast-forward past the detail records already reflected in the
+    *> restored checkpoint totals; a LINE SEQUENTIAL file has no
+    *> positioning verb, so this is a plain discard-read.
+    PERFORM WS-RECORDS-TO-SKIP TIMES
+        READ SORTED-DETAIL-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                MOVE SRT-TRANS-ID TO WS-LAST-SKIPPED-TRANS-ID
+        END-READ
+    END-PERFORM.
+
+1000-PROCESS-RECORDS.
+    READ SORTED-DETAIL-FILE
         AT END
             MOVE 'Y' TO WS-EOF
+            PERFORM 1500-BRANCH-CONTROL-BREAK
         NOT AT END
+            MOVE SORTED-DETAIL-RECORD TO TRANS-RECORD
+
+            IF WS-FIRST-BRANCH-REC = 'Y'
+                MOVE BRANCH-CODE TO WS-CURRENT-BRANCH
+                MOVE 'N' TO WS-FIRST-BRANCH-REC
+            ELSE
+                IF BRANCH-CODE NOT = WS-CURRENT-BRANCH
+                    PERFORM 1500-BRANCH-CONTROL-BREAK
+                    MOVE BRANCH-CODE TO WS-CURRENT-BRANCH
+                END-IF
+            END-IF
+
             ADD 1 TO WS-TOTAL-PROCESSED
-            
-            *> Evaluate Transaction Type using strict routing
-            EVALUATE TRANS-TYPE
+            ADD TRANS-AMOUNT TO WS-RUNNING-AMOUNT-HASH
+            PERFORM 1050-VALIDATE-ACCOUNT-MASTER
+
+            IF WS-ACCOUNT-VALID = 'N'
+                PERFORM 1060-WRITE-ACCOUNT-EXCEPTION
+            ELSE
+                PERFORM 1055-VALIDATE-EFFECTIVE-DATE
+                IF WS-DATE-VALID = 'N'
+                    PERFORM 1065-WRITE-DATE-EXCEPTION
+                ELSE
+                    *> Evaluate Transaction Type using strict routing
+                    EVALUATE TRANS-TYPE
+                        WHEN "CRD"
+                            PERFORM 1070-CONVERT-CURRENCY
+                            ADD WS-BASE-AMOUNT TO WS-TOTAL-CREDITS
+                            ADD WS-BASE-AMOUNT TO WS-BRANCH-CREDITS
+                            *> Flag High-Value Credits (Anti-Money Laundering logic)
+                            MOVE 'N' TO WS-AML-FLAGGED
+                            IF WS-BASE-AMOUNT > WS-AML-THRESHOLD
+                                MOVE 'Y' TO WS-AML-FLAGGED
+                                ADD 1 TO WS-SUSPICIOUS-COUNT
+                                ADD 1 TO WS-BRANCH-SUSPICIOUS-COUNT
+                                PERFORM 1080-WRITE-SAR-RECORD
+                            END-IF
+                            PERFORM 1095-WRITE-AUDIT-LOG-ENTRY
+                            PERFORM 1100-LOG-TRANSACTION
+                            PERFORM 1085-ACCUMULATE-AGING
+                        WHEN "DEB"
+                            PERFORM 1070-CONVERT-CURRENCY
+                            ADD WS-BASE-AMOUNT TO WS-TOTAL-DEBITS
+                            ADD WS-BASE-AMOUNT TO WS-BRANCH-DEBITS
+                            PERFORM 1100-LOG-TRANSACTION
+                            PERFORM 1085-ACCUMULATE-AGING
+                        WHEN "REV"
+                            PERFORM 1200-PROCESS-REVERSAL
+                            PERFORM 1085-ACCUMULATE-AGING
+                        WHEN OTHER
+                            ADD 1 TO WS-REJECT-COUNT
+                            STRING "INVALID TRANSACTION TYPE DETECTED: " TRANS-ID
+                                DELIMITED BY SIZE INTO DET-MSG
+                            WRITE REPORT-RECORD FROM DETAIL-LINE
+                            PERFORM 1090-WRITE-REJECT-RECORD
+                    END-EVALUATE
+                END-IF
+            END-IF
+
+            IF FUNCTION MOD(WS-TOTAL-PROCESSED, WS-CHECKPOINT-INTERVAL) = 0
+                PERFORM 1300-WRITE-CHECKPOINT
+            END-IF
+    END-READ.
+
+1500-BRANCH-CONTROL-BREAK.
+    *> Emit the just-completed branch's subtotal block and reset the
+    *> branch-level accumulators for the next BRANCH-CODE group.
+    IF WS-FIRST-BRANCH-REC = 'N'
+        WRITE REPORT-RECORD FROM " "
+        STRING "  [BRANCH " WS-CURRENT-BRANCH "] SUBTOTALS:"
+            DELIMITED BY SIZE INTO REPORT-RECORD
+        WRITE REPORT-RECORD
+        MOVE WS-BRANCH-CREDITS TO WS-FMT-BRANCH-CREDITS
+        STRING "    -> CREDITS (BASE)   : " WS-FMT-BRANCH-CREDITS
+            DELIMITED BY SIZE INTO REPORT-RECORD
+        WRITE REPORT-RECORD
+        MOVE WS-BRANCH-DEBITS TO WS-FMT-BRANCH-DEBITS
+        STRING "    -> DEBITS (BASE)    : " WS-FMT-BRANCH-DEBITS
+            DELIMITED BY SIZE INTO REPORT-RECORD
+        WRITE REPORT-RECORD
+        MOVE WS-BRANCH-SUSPICIOUS-COUNT TO WS-FMT-BRANCH-SUSP-COUNT
+        STRING "    -> SUSPICIOUS COUNT : " WS-FMT-BRANCH-SUSP-COUNT
+            DELIMITED BY SIZE INTO REPORT-RECORD
+        WRITE REPORT-RECORD
+        PERFORM 1510-ARCHIVE-COMPLETED-BRANCH
+        MOVE 0 TO WS-BRANCH-CREDITS
+        MOVE 0 TO WS-BRANCH-DEBITS
+        MOVE 0 TO WS-BRANCH-SUSPICIOUS-COUNT
+    END-IF.
+
+1510-ARCHIVE-COMPLETED-BRANCH.
+    *> Remember this now-closed-out branch's final subtotal so a restart
+    *> can replay it onto the new REPORT-FILE (see WS-COMPLETED-BRANCH-
+    *> TABLE); once the table is full, later branches simply cannot be
+    *> replayed after a restart, which is reported rather than silently
+    *> ignored.
+    IF WS-COMPLETED-BRANCH-COUNT >= 60
+        STRING "BRANCH HISTORY FULL - CANNOT ARCHIVE " WS-CURRENT-BRANCH
+            DELIMITED BY SIZE INTO DET-MSG
+        WRITE REPORT-RECORD FROM DETAIL-LINE
+    ELSE
+        ADD 1 TO WS-COMPLETED-BRANCH-COUNT
+        SET WS-CBR-IDX TO WS-COMPLETED-BRANCH-COUNT
+        MOVE WS-CURRENT-BRANCH          TO WS-CBR-BRANCH-CODE(WS-CBR-IDX)
+        MOVE WS-BRANCH-CREDITS          TO WS-CBR-CREDITS(WS-CBR-IDX)
+        MOVE WS-BRANCH-DEBITS           TO WS-CBR-DEBITS(WS-CBR-IDX)
+        MOVE WS-BRANCH-SUSPICIOUS-COUNT TO WS-CBR-SUSP-COUNT(WS-CBR-IDX)
+    END-IF.
+
+1300-WRITE-CHECKPOINT.
+    MOVE WS-TOTAL-PROCESSED     TO CKPT-TOTAL-PROCESSED
+    MOVE WS-TOTAL-CREDITS       TO CKPT-TOTAL-CREDITS
+    MOVE WS-TOTAL-DEBITS        TO CKPT-TOTAL-DEBITS
+    MOVE WS-SUSPICIOUS-COUNT    TO CKPT-SUSPICIOUS-COUNT
+    MOVE TRANS-ID                TO CKPT-LAST-TRANS-ID
+    MOVE WS-RUNNING-AMOUNT-HASH  TO CKPT-AMOUNT-HASH
+    MOVE WS-CURRENT-BRANCH       TO CKPT-CURRENT-BRANCH
+    MOVE WS-BRANCH-CREDITS       TO CKPT-BRANCH-CREDITS
+    MOVE WS-BRANCH-DEBITS        TO CKPT-BRANCH-DEBITS
+    MOVE WS-BRANCH-SUSPICIOUS-COUNT TO CKPT-BRANCH-SUSP-COUNT
+    MOVE WS-ACCOUNT-EXCEPT-COUNT TO CKPT-ACCOUNT-EXCEPT-COUNT
+    MOVE WS-REJECT-COUNT         TO CKPT-REJECT-COUNT
+    MOVE WS-FUTURE-DATED-COUNT   TO CKPT-FUTURE-DATED-COUNT
+    MOVE WS-CURRENCY-COUNT       TO CKPT-CURRENCY-COUNT
+    PERFORM 1310-SAVE-CURRENCY-TABLE
+    MOVE WS-AGING-COUNT          TO CKPT-AGING-COUNT
+    PERFORM 1320-SAVE-AGING-TABLE
+    MOVE WS-COMPLETED-BRANCH-COUNT TO CKPT-COMPLETED-BRANCH-COUNT
+    PERFORM 1330-SAVE-COMPLETED-BRANCH-TABLE
+    WRITE CHECKPOINT-RECORD.
+
+1310-SAVE-CURRENCY-TABLE.
+    *> Mirror the in-flight WS-CURRENCY-TABLE into this checkpoint
+    *> record's fixed-size CKPT-CURRENCY-TABLE so a restart can rebuild
+    *> the per-currency breakdown instead of restarting it from zero.
+    IF WS-CURRENCY-COUNT > 0
+        SET WS-CURR-IDX TO 1
+        SET WS-CKPT-CURR-SUB TO 1
+        PERFORM WS-CURRENCY-COUNT TIMES
+            MOVE WS-CURR-CODE(WS-CURR-IDX)
+                TO CKPT-CURR-CODE(WS-CKPT-CURR-SUB)
+            MOVE WS-CURR-COUNT(WS-CURR-IDX)
+                TO CKPT-CURR-COUNT(WS-CKPT-CURR-SUB)
+            MOVE WS-CURR-ORIG-TOTAL(WS-CURR-IDX)
+                TO CKPT-CURR-ORIG-TOTAL(WS-CKPT-CURR-SUB)
+            MOVE WS-CURR-BASE-TOTAL(WS-CURR-IDX)
+                TO CKPT-CURR-BASE-TOTAL(WS-CKPT-CURR-SUB)
+            SET WS-CURR-IDX UP BY 1
+            SET WS-CKPT-CURR-SUB UP BY 1
+        END-PERFORM
+    END-IF.
+
+1320-SAVE-AGING-TABLE.
+    *> Mirror the in-flight WS-AGING-TABLE into this checkpoint record's
+    *> fixed-size CKPT-AGING-TABLE so a restart can rebuild the aging
+    *> report instead of restarting it from zero.
+    IF WS-AGING-COUNT > 0
+        SET WS-AGING-IDX TO 1
+        SET WS-CKPT-AGE-SUB TO 1
+        PERFORM WS-AGING-COUNT TIMES
+            MOVE WS-AGE-DATE(WS-AGING-IDX)
+                TO CKPT-AGE-DATE(WS-CKPT-AGE-SUB)
+            MOVE WS-AGE-COUNT(WS-AGING-IDX)
+                TO CKPT-AGE-COUNT(WS-CKPT-AGE-SUB)
+            MOVE WS-AGE-AMOUNT(WS-AGING-IDX)
+                TO CKPT-AGE-AMOUNT(WS-CKPT-AGE-SUB)
+            SET WS-AGING-IDX UP BY 1
+            SET WS-CKPT-AGE-SUB UP BY 1
+        END-PERFORM
+    END-IF.
+
+1330-SAVE-COMPLETED-BRANCH-TABLE.
+    *> Mirror the in-flight WS-COMPLETED-BRANCH-TABLE into this
+    *> checkpoint record's fixed-size CKPT-COMPLETED-BRANCH-TABLE so a
+    *> restart can replay every already-closed-out branch's subtotal
+    *> block onto the new REPORT-FILE.
+    IF WS-COMPLETED-BRANCH-COUNT > 0
+        SET WS-CBR-IDX TO 1
+        SET WS-CKPT-CBR-SUB TO 1
+        PERFORM WS-COMPLETED-BRANCH-COUNT TIMES
+            MOVE WS-CBR-BRANCH-CODE(WS-CBR-IDX)
+                TO CKPT-CBR-BRANCH-CODE(WS-CKPT-CBR-SUB)
+            MOVE WS-CBR-CREDITS(WS-CBR-IDX)
+                TO CKPT-CBR-CREDITS(WS-CKPT-CBR-SUB)
+            MOVE WS-CBR-DEBITS(WS-CBR-IDX)
+                TO CKPT-CBR-DEBITS(WS-CKPT-CBR-SUB)
+            MOVE WS-CBR-SUSP-COUNT(WS-CBR-IDX)
+                TO CKPT-CBR-SUSP-COUNT(WS-CKPT-CBR-SUB)
+            SET WS-CBR-IDX UP BY 1
+            SET WS-CKPT-CBR-SUB UP BY 1
+        END-PERFORM
+    END-IF.
+
+1900-VALIDATE-CONTROL-TOTALS.
+    *> Compare the actual detail activity against the control totals
+    *> the upstream extract supplied before the settlement totals are
+    *> trusted for reporting.
+    IF WS-TOTAL-PROCESSED NOT = WS-CTL-HEADER-COUNT
+        OR WS-TOTAL-PROCESSED NOT = WS-CTL-TRAILER-COUNT
+        OR WS-RUNNING-AMOUNT-HASH NOT = WS-CTL-HEADER-HASH
+        OR WS-RUNNING-AMOUNT-HASH NOT = WS-CTL-TRAILER-HASH
+        MOVE 'Y' TO WS-OUT-OF-BALANCE
+        WRITE REPORT-RECORD FROM HEADER-1
+        WRITE REPORT-RECORD FROM " [CRITICAL]  *** OUT OF BALANCE *** CONTROL TOTALS DO NOT RECONCILE"
+        WRITE REPORT-RECORD FROM HEADER-1
+        MOVE 16 TO RETURN-CODE
+    END-IF.
+
+1050-VALIDATE-ACCOUNT-MASTER.
+    *> Confirm the account carried on this transaction is on the
+    *> master file and open before its amount is trusted for posting.
+    MOVE 'Y' TO WS-ACCOUNT-VALID
+    MOVE ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER
+    READ ACCOUNT-MASTER-FILE
+        INVALID KEY
+            MOVE 'N' TO WS-ACCOUNT-VALID
+            MOVE "UNKNOWN ACCOUNT" TO WS-ACCOUNT-REJECT-REASON
+        NOT INVALID KEY
+            IF AM-STATUS-CLOSED
+                MOVE 'N' TO WS-ACCOUNT-VALID
+                MOVE "CLOSED ACCOUNT" TO WS-ACCOUNT-REJECT-REASON
+            END-IF
+    END-READ.
+
+1060-WRITE-ACCOUNT-EXCEPTION.
+    *> Route the rejected transaction to the exception listing instead
+    *> of folding its amount into the settlement totals. Keyed by
+    *> TRANS-ID so a restart reprocessing this record cannot write a
+    *> duplicate entry.
+    ADD 1 TO WS-ACCOUNT-EXCEPT-COUNT
+    MOVE TRANS-ID TO EXC-TRANS-ID
+    STRING "ACCOUNT " ACCOUNT-NUMBER " " WS-ACCOUNT-REJECT-REASON
+        DELIMITED BY SIZE INTO EXC-DETAIL
+    WRITE EXCEPTION-RECORD
+        INVALID KEY
+            CONTINUE
+    END-WRITE.
+
+1070-CONVERT-CURRENCY.
+    *> Convert this transaction's native-currency amount to base
+    *> currency using the daily FX-RATE-TABLE before it is folded into
+    *> WS-TOTAL-CREDITS/WS-TOTAL-DEBITS, and roll it into the
+    *> per-currency breakdown kept for the settlement report.
+    IF CURRENCY-CODE = SPACES OR CURRENCY-CODE = WS-BASE-CURRENCY-CODE
+        MOVE WS-BASE-CURRENCY-CODE TO CURRENCY-CODE
+        MOVE TRANS-AMOUNT TO WS-BASE-AMOUNT
+    ELSE
+        MOVE CURRENCY-CODE TO FX-CURRENCY-CODE
+        READ FX-RATE-FILE
+            INVALID KEY
+                STRING "UNKNOWN CURRENCY CODE " CURRENCY-CODE
+                    " ON " TRANS-ID " - TREATED AS BASE CURRENCY"
+                    DELIMITED BY SIZE INTO DET-MSG
+                WRITE REPORT-RECORD FROM DETAIL-LINE
+                MOVE TRANS-AMOUNT TO WS-BASE-AMOUNT
+            NOT INVALID KEY
+                COMPUTE WS-BASE-AMOUNT ROUNDED =
+                    TRANS-AMOUNT * FX-RATE-TO-BASE
+        END-READ
+    END-IF
+    PERFORM 1075-FIND-OR-ADD-CURRENCY-SLOT
+    ADD 1 TO WS-CURR-COUNT(WS-CURR-IDX)
+    ADD TRANS-AMOUNT TO WS-CURR-ORIG-TOTAL(WS-CURR-IDX)
+    ADD WS-BASE-AMOUNT TO WS-CURR-BASE-TOTAL(WS-CURR-IDX).
+
+1075-FIND-OR-ADD-CURRENCY-SLOT.
+    *> Locate this currency's running-total slot in WS-CURRENCY-TABLE,
+    *> opening a new one the first time a currency code is seen today.
+    SET WS-CURR-IDX TO 1
+    SEARCH WS-CURRENCY-ENTRY
+        AT END
+            IF WS-CURRENCY-COUNT >= 20
+                STRING "CURRENCY TABLE FULL - CANNOT TRACK " CURRENCY-CODE
+                    DELIMITED BY SIZE INTO DET-MSG
+                WRITE REPORT-RECORD FROM DETAIL-LINE
+                SET WS-CURR-IDX TO WS-CURRENCY-COUNT
+            ELSE
+                ADD 1 TO WS-CURRENCY-COUNT
+                SET WS-CURR-IDX TO WS-CURRENCY-COUNT
+                MOVE CURRENCY-CODE TO WS-CURR-CODE(WS-CURR-IDX)
+                MOVE 0 TO WS-CURR-COUNT(WS-CURR-IDX)
+                MOVE 0 TO WS-CURR-ORIG-TOTAL(WS-CURR-IDX)
+                MOVE 0 TO WS-CURR-BASE-TOTAL(WS-CURR-IDX)
+            END-IF
+        WHEN WS-CURR-CODE(WS-CURR-IDX) = CURRENCY-CODE
+            CONTINUE
+    END-SEARCH.
+
+1055-VALIDATE-EFFECTIVE-DATE.
+    *> Reject any transaction dated after today's run date rather than
+    *> letting a mis-keyed future posting into the settlement totals.
+    MOVE 'Y' TO WS-DATE-VALID
+    IF EFFECTIVE-DATE > WS-RUN-DATE
+        MOVE 'N' TO WS-DATE-VALID
+    END-IF.
+
+1065-WRITE-DATE-EXCEPTION.
+    ADD 1 TO WS-FUTURE-DATED-COUNT
+    MOVE TRANS-ID TO EXC-TRANS-ID
+    STRING "EFFECTIVE-DATE " EFFECTIVE-DATE
+        " IS AFTER RUN DATE " WS-RUN-DATE
+        DELIMITED BY SIZE INTO EXC-DETAIL
+    WRITE EXCEPTION-RECORD
+        INVALID KEY
+            CONTINUE
+    END-WRITE.
+
+1085-ACCUMULATE-AGING.
+    *> Roll this posted transaction into the aging bucket for its own
+    *> effective date, feeding the settlement report's aging section.
+    *> CRD/DEB carry WS-BASE-AMOUNT (converted by 1070-CONVERT-CURRENCY);
+    *> REV carries no base amount of its own, so it reuses the original
+    *> posting's already-converted TL-TRANS-AMOUNT.
+    PERFORM 1086-FIND-OR-ADD-AGING-SLOT
+    ADD 1 TO WS-AGE-COUNT(WS-AGING-IDX)
+    IF TRANS-TYPE = "REV"
+        ADD TL-TRANS-AMOUNT TO WS-AGE-AMOUNT(WS-AGING-IDX)
+    ELSE
+        ADD WS-BASE-AMOUNT TO WS-AGE-AMOUNT(WS-AGING-IDX)
+    END-IF.
+
+1086-FIND-OR-ADD-AGING-SLOT.
+    SET WS-AGING-IDX TO 1
+    SEARCH WS-AGING-ENTRY
+        AT END
+            IF WS-AGING-COUNT >= 40
+                STRING "AGING TABLE FULL - CANNOT TRACK DATE "
+                    EFFECTIVE-DATE DELIMITED BY SIZE INTO DET-MSG
+                WRITE REPORT-RECORD FROM DETAIL-LINE
+                SET WS-AGING-IDX TO WS-AGING-COUNT
+            ELSE
+                ADD 1 TO WS-AGING-COUNT
+                SET WS-AGING-IDX TO WS-AGING-COUNT
+                MOVE EFFECTIVE-DATE TO WS-AGE-DATE(WS-AGING-IDX)
+                MOVE 0 TO WS-AGE-COUNT(WS-AGING-IDX)
+                MOVE 0 TO WS-AGE-AMOUNT(WS-AGING-IDX)
+            END-IF
+        WHEN WS-AGE-DATE(WS-AGING-IDX) = EFFECTIVE-DATE
+            CONTINUE
+    END-SEARCH.
+
+1080-WRITE-SAR-RECORD.
+    *> Emit a structured alert to the Suspicious Activity Report feed
+    *> for compliance's AML case system, independent of the daily
+    *> settlement narrative.
+    MOVE TRANS-ID              TO SAR-TRANS-ID
+    MOVE TRANS-TYPE             TO SAR-TRANS-TYPE
+    MOVE WS-BASE-AMOUNT         TO SAR-TRANS-AMOUNT
+    MOVE FUNCTION CURRENT-DATE  TO SAR-TIMESTAMP
+    MOVE WS-AML-THRESHOLD       TO SAR-THRESHOLD-BREACHED
+    MOVE WS-SUSPICIOUS-COUNT    TO SAR-RUNNING-SUSPICIOUS-COUNT
+    WRITE SAR-RECORD
+        INVALID KEY
+            CONTINUE
+    END-WRITE.
+
+1090-WRITE-REJECT-RECORD.
+    *> Preserve the malformed record intact, field for field, so
+    *> operations can correct and resubmit it the next business day.
+    MOVE TRANS-ID           TO REJ-TRANS-ID
+    MOVE TRANS-TYPE         TO REJ-TRANS-TYPE
+    MOVE TRANS-AMOUNT       TO REJ-TRANS-AMOUNT
+    MOVE REVERSAL-OF-ID     TO REJ-REVERSAL-OF-ID
+    MOVE ACCOUNT-NUMBER     TO REJ-ACCOUNT-NUMBER
+    MOVE CURRENCY-CODE      TO REJ-CURRENCY-CODE
+    MOVE EFFECTIVE-DATE     TO REJ-EFFECTIVE-DATE
+    MOVE BRANCH-CODE        TO REJ-BRANCH-CODE
+    WRITE REJECT-RECORD
+        INVALID KEY
+            CONTINUE
+    END-WRITE.
+
+1095-WRITE-AUDIT-LOG-ENTRY.
+    *> Record this AML threshold decision - flagged or not - so the
+    *> exact rule applied to this transaction can be proven later.
+    MOVE WS-RUN-ID          TO AUD-RUN-ID
+    MOVE WS-RUN-DATE        TO AUD-RUN-DATE
+    MOVE TRANS-ID           TO AUD-TRANS-ID
+    MOVE WS-BASE-AMOUNT     TO AUD-TRANS-AMOUNT
+    MOVE WS-AML-THRESHOLD   TO AUD-THRESHOLD-USED
+    MOVE WS-AML-FLAGGED     TO AUD-FLAGGED
+    WRITE AUDIT-LOG-RECORD
+        INVALID KEY
+            CONTINUE
+    END-WRITE.
+
+1950-WRITE-CURRENCY-BREAKDOWN.
+    *> Per-currency section of the settlement report, following the
+    *> converted base-currency grand totals.
+    IF WS-CURRENCY-COUNT > 0
+        WRITE REPORT-RECORD FROM " "
+        WRITE REPORT-RECORD FROM " [SYSTEM] PER-CURRENCY BREAKDOWN (BASE CURRENCY: USD):"
+        SET WS-CURR-IDX TO 1
+        PERFORM WS-CURRENCY-COUNT TIMES
+            PERFORM 1960-WRITE-CURRENCY-LINE
+            SET WS-CURR-IDX UP BY 1
+        END-PERFORM
+    END-IF.
+
+1960-WRITE-CURRENCY-LINE.
+    MOVE WS-CURR-COUNT(WS-CURR-IDX)      TO WS-FMT-CURR-COUNT
+    MOVE WS-CURR-ORIG-TOTAL(WS-CURR-IDX) TO WS-FMT-CURR-ORIG
+    MOVE WS-CURR-BASE-TOTAL(WS-CURR-IDX) TO WS-FMT-CURR-BASE
+    STRING "  " WS-CURR-CODE(WS-CURR-IDX) " | COUNT: " WS-FMT-CURR-COUNT
+        " | NATIVE: " WS-FMT-CURR-ORIG " | BASE: " WS-FMT-CURR-BASE
+        DELIMITED BY SIZE INTO CDL-MSG
+    WRITE REPORT-RECORD FROM CURRENCY-DETAIL-LINE.
+
+1970-WRITE-AGING-REPORT.
+    *> Aging section: processed transaction counts/amounts bucketed by
+    *> effective date, showing how volume trends into this run.
+    IF WS-AGING-COUNT > 0
+        WRITE REPORT-RECORD FROM " "
+        WRITE REPORT-RECORD FROM " [SYSTEM] TRANSACTION AGING BY EFFECTIVE DATE:"
+        SET WS-AGING-IDX TO 1
+        PERFORM WS-AGING-COUNT TIMES
+            PERFORM 1980-WRITE-AGING-LINE
+            SET WS-AGING-IDX UP BY 1
+        END-PERFORM
+    END-IF.
+
+1980-WRITE-AGING-LINE.
+    MOVE WS-AGE-COUNT(WS-AGING-IDX)  TO WS-FMT-AGE-COUNT
+    MOVE WS-AGE-AMOUNT(WS-AGING-IDX) TO WS-FMT-AGE-AMOUNT
+    STRING "  " WS-AGE-DATE(WS-AGING-IDX) " | COUNT: " WS-FMT-AGE-COUNT
+        " | AMOUNT: " WS-FMT-AGE-AMOUNT
+        DELIMITED BY SIZE INTO ADL-MSG
+    WRITE REPORT-RECORD FROM AGING-DETAIL-LINE.
+
+1100-LOG-TRANSACTION.
+    *> Remember this transaction under its own TRANS-ID so that a
+    *> later REV referencing it can find and back out the amount.
+    MOVE TRANS-ID TO TL-TRANS-ID
+    MOVE TRANS-TYPE TO TL-TRANS-TYPE
+    MOVE WS-BASE-AMOUNT TO TL-TRANS-AMOUNT
+    MOVE BRANCH-CODE TO TL-BRANCH-CODE
+    MOVE CURRENCY-CODE TO TL-CURRENCY-CODE
+    MOVE TRANS-AMOUNT TO TL-NATIVE-AMOUNT
+    WRITE TRANS-LOG-RECORD
+        INVALID KEY
+            CONTINUE
+    END-WRITE.
+
+1200-PROCESS-REVERSAL.
+    *> Back out the original TRANS-ID's amount from the bucket it was
+    *> originally posted to. The grand total is always corrected; the
+    *> branch-level subtotal is only corrected when this REV was keyed
+    *> under the same BRANCH-CODE the original posted under - a REV
+    *> arriving under a different branch cannot be safely applied to
+    *> WS-BRANCH-CREDITS/WS-BRANCH-DEBITS, since that may belong to a
+    *> branch group whose subtotal has already been flushed and reset.
+    MOVE REVERSAL-OF-ID TO TL-TRANS-ID
+    READ TRANS-LOG-FILE
+        INVALID KEY
+            MOVE 0 TO TL-TRANS-AMOUNT
+            STRING "REV MATCH FAILURE: " TRANS-ID
+                " UNKNOWN ORIGINAL " REVERSAL-OF-ID
+                DELIMITED BY SIZE INTO DET-MSG
+            WRITE REPORT-RECORD FROM DETAIL-LINE
+        NOT INVALID KEY
+            EVALUATE TL-TRANS-TYPE
                 WHEN "CRD"
-                    ADD TRANS-AMOUNT TO WS-TOTAL-CREDITS
-                    *> Flag High-Value Credits (Anti-Money Laundering logic)
-                    IF TRANS-AMOUNT > 50000.00
-                        ADD 1 TO WS-SUSPICIOUS-COUNT
-                        STRING "HIGH VALUE CRD DETECTED: " TRANS-ID " | AMOUNT: $" TRANS-AMOUNT
-                            DELIMITED BY SIZE INTO DET-MSG
-                        WRITE REPORT-RECORD FROM DETAIL-LINE
-                    END-IF
+                    SUBTRACT TL-TRANS-AMOUNT FROM WS-TOTAL-CREDITS
                 WHEN "DEB"
-                    ADD TRANS-AMOUNT TO WS-TOTAL-DEBITS
-                WHEN OTHER
-                    STRING "INVALID TRANSACTION TYPE DETECTED: " TRANS-ID 
-                        DELIMITED BY SIZE INTO DET-MSG
-                    WRITE REPORT-RECORD FROM DETAIL-LINE
+                    SUBTRACT TL-TRANS-AMOUNT FROM WS-TOTAL-DEBITS
             END-EVALUATE
+            IF BRANCH-CODE = TL-BRANCH-CODE
+                EVALUATE TL-TRANS-TYPE
+                    WHEN "CRD"
+                        SUBTRACT TL-TRANS-AMOUNT FROM WS-BRANCH-CREDITS
+                    WHEN "DEB"
+                        SUBTRACT TL-TRANS-AMOUNT FROM WS-BRANCH-DEBITS
+                END-EVALUATE
+            ELSE
+                STRING "REV BRANCH MISMATCH: " TRANS-ID
+                    " BR " BRANCH-CODE " ORIG " REVERSAL-OF-ID
+                    " BR " TL-BRANCH-CODE
+                    DELIMITED BY SIZE INTO DET-MSG
+                WRITE REPORT-RECORD FROM DETAIL-LINE
+            END-IF
+            PERFORM 1210-BACKOUT-REVERSAL-CURRENCY
     END-READ.
+
+1210-BACKOUT-REVERSAL-CURRENCY.
+    *> Back the original posting's native/base amounts out of the
+    *> WS-CURRENCY-ENTRY slot it was posted under - looked up by
+    *> TL-CURRENCY-CODE, not this REV's own CURRENCY-CODE, the same
+    *> currency-of-record safeguard already applied to TL-BRANCH-CODE
+    *> above - so the per-currency breakdown keeps footing to the
+    *> (correctly reduced) grand total credits/debits. AT END means the
+    *> slot is no longer being tracked (e.g. it was bumped by the
+    *> currency-table-full fallback), so there is nothing left to
+    *> correct.
+    SET WS-CURR-IDX TO 1
+    SEARCH WS-CURRENCY-ENTRY
+        AT END
+            CONTINUE
+        WHEN WS-CURR-CODE(WS-CURR-IDX) = TL-CURRENCY-CODE
+            SUBTRACT TL-NATIVE-AMOUNT FROM WS-CURR-ORIG-TOTAL(WS-CURR-IDX)
+            SUBTRACT TL-TRANS-AMOUNT FROM WS-CURR-BASE-TOTAL(WS-CURR-IDX)
+    END-SEARCH.
